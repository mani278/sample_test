@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCAL061.
+000300*AUTHOR.     DICP BATCH SUPPORT.
+000400*INSTALLATION. CMS.
+000500*DATE-WRITTEN.  JANUARY 2009.
+000600*DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   ESCAL061  -  ESRD PPS REJECT/EXCEPTION DETAIL REPORT         *
+001000*                                                                *
+001100*   READS THE PRICED-CLAIM EXTRACT PRODUCED BY THE MASTER        *
+001200*   DRIVER FOR A RUN OF ESCAL056, SORTS IT BY PPS-RTC, AND       *
+001300*   LISTS EVERY REJECTED CLAIM (PROVIDER, BILL NUMBER, AND       *
+001400*   WHICH EDIT FIRED) GROUPED UNDER ITS REASON CODE SO           *
+001500*   OPERATIONS CAN SEE WEEKLY REJECTION PATTERNS WITHOUT         *
+001600*   CHASING ONE CLAIM AT A TIME.  PAID CLAIMS (RTC 00) ARE NOT   *
+001700*   LISTED.                                                      *
+001800*                                                                *
+001900*   MODIFICATION HISTORY                                        *
+002000*   DATE      BY     DESCRIPTION                                *
+002100*   --------  -----  ---------------------------------------    *
+002200*   08/01/09  DICP   ORIGINAL PROGRAM.                          *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.            IBM-Z990.
+002700 OBJECT-COMPUTER.            ITTY-BITTY-MACHINE-CORPORATION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLAIM-EXTRACT-FILE    ASSIGN TO CLMEXTR
+003100                                  ORGANIZATION IS SEQUENTIAL.
+003200
+003300     SELECT SORT-WORK-FILE        ASSIGN TO SORTWK01.
+003400
+003500     SELECT REJECT-REPORT-FILE    ASSIGN TO REJRPT
+003600                                  ORGANIZATION IS SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CLAIM-EXTRACT-FILE
+004100     RECORDING MODE IS F.
+004200 COPY PPSEXTCPY.
+004300*COPY "PPSEXTCPY.CPY".
+004400
+004500 SD  SORT-WORK-FILE.
+004600 01  SORT-WORK-RECORD.
+004700     05  SW-PROVIDER-NO             PIC X(06).
+004800     05  SW-BILL-NUMBER             PIC X(08).
+004900     05  SW-PPS-RTC                 PIC 9(02).
+005000     05  SW-PYMT-AMT                PIC 9(07)V9(02).
+005100
+005200 FD  REJECT-REPORT-FILE
+005300     RECORDING MODE IS F.
+005400 01  REJECT-REPORT-LINE             PIC X(80).
+005500
+005600 WORKING-STORAGE SECTION.
+005700 01  W-STORAGE-REF                  PIC X(46)  VALUE
+005800     'ESCAL061      - W O R K I N G   S T O R A G E'.
+005900
+006000 01  W-EXTRACT-EOF-SW               PIC X(01).
+006010     88  W-EXTRACT-EOF                 VALUE 'Y'.
+006020
+006030 01  W-SORT-EOF-SW                  PIC X(01).
+006100     88  W-SORT-EOF                    VALUE 'Y'.
+006200
+006300 01  W-PREV-RTC                     PIC 9(02)  VALUE ZERO.
+006400 01  W-GROUP-COUNT                  PIC 9(07)  VALUE ZERO.
+006500 01  W-REASON-FOUND-SW              PIC X(01).
+006600     88  W-REASON-FOUND                VALUE 'Y'.
+006700 01  W-SUB                          PIC 9(02).
+006800 01  W-REASON-TEXT                  PIC X(40).
+006900
+007000******************************************************************
+007100*  PPS-RTC REASON TEXT TABLE                                    *
+007200******************************************************************
+007300 01  RTC-REASON-VALUES.
+007400     05  FILLER  PIC 9(02) VALUE 52.
+007500     05  FILLER  PIC X(40) VALUE
+007600         'PROVIDER TYPE NOT 05, 40, OR 41'.
+007700     05  FILLER  PIC 9(02) VALUE 53.
+007800     05  FILLER  PIC X(40) VALUE
+007900         'SPECIAL PAYMENT INDICATOR NOT 1 OR BLANK'.
+008000     05  FILLER  PIC 9(02) VALUE 54.
+008100     05  FILLER  PIC X(40) VALUE
+008200         'MISSING OR INVALID DATE OF BIRTH'.
+008300     05  FILLER  PIC 9(02) VALUE 55.
+008400     05  FILLER  PIC X(40) VALUE
+008500         'MISSING OR INVALID PATIENT WEIGHT'.
+008600     05  FILLER  PIC 9(02) VALUE 56.
+008700     05  FILLER  PIC X(40) VALUE
+008800         'MISSING OR INVALID PATIENT HEIGHT'.
+008900     05  FILLER  PIC 9(02) VALUE 57.
+009000     05  FILLER  PIC X(40) VALUE
+009100         'REVENUE CENTER CODE NOT IN RANGE'.
+009200     05  FILLER  PIC 9(02) VALUE 58.
+009300     05  FILLER  PIC X(40) VALUE
+009400         'CONDITION CODE NOT 73, 74, OR BLANK'.
+009500     05  FILLER  PIC 9(02) VALUE 71.
+009600     05  FILLER  PIC X(40) VALUE
+009700         'PATIENT HEIGHT EXCEEDS MAXIMUM ALLOWED'.
+009800     05  FILLER  PIC 9(02) VALUE 72.
+009900     05  FILLER  PIC X(40) VALUE
+010000         'PATIENT WEIGHT EXCEEDS MAXIMUM ALLOWED'.
+010100
+010200 01  RTC-REASON-TABLE REDEFINES RTC-REASON-VALUES.
+010300     05  RTC-REASON-ENTRY           OCCURS 9 TIMES.
+010400         10  RTC-REASON-CODE        PIC 9(02).
+010500         10  RTC-REASON-TEXT        PIC X(40).
+010600
+010700******************************************************************
+010800*  REPORT LINE LAYOUTS                                          *
+010900******************************************************************
+011000 01  RPT-GROUP-HEADER-LINE.
+011100     05  FILLER                PIC X(08) VALUE SPACES.
+011200     05  RPTH-RTC               PIC 9(02).
+011300     05  FILLER                PIC X(03) VALUE ' - '.
+011400     05  RPTH-REASON-TEXT       PIC X(40).
+011500     05  FILLER                PIC X(27) VALUE SPACES.
+011600
+011700 01  RPT-DETAIL-LINE.
+011800     05  FILLER                PIC X(12) VALUE SPACES.
+011900     05  RPTD-PROVIDER-NO       PIC X(06).
+012000     05  FILLER                PIC X(04) VALUE SPACES.
+012100     05  RPTD-BILL-NUMBER       PIC X(08).
+012200     05  FILLER                PIC X(50) VALUE SPACES.
+012300
+012400 01  RPT-GROUP-TOTAL-LINE.
+012500     05  FILLER                PIC X(08) VALUE SPACES.
+012600     05  FILLER                PIC X(14) VALUE 'TOTAL FOR RTC'.
+012700     05  RPTT-RTC               PIC 9(02).
+012800     05  FILLER                PIC X(03) VALUE SPACES.
+012900     05  RPTT-COUNT             PIC ZZZ,ZZ9.
+013000     05  FILLER                PIC X(41) VALUE SPACES.
+013100
+013200 PROCEDURE DIVISION.
+013300
+013400 0000-MAINLINE.
+013500
+013600     PERFORM 1000-INITIALIZE.
+013700
+013800     SORT SORT-WORK-FILE
+013900         ON ASCENDING KEY SW-PPS-RTC SW-PROVIDER-NO SW-BILL-NUMBER
+013910         INPUT PROCEDURE IS 2000-SELECT-RECS THRU 2000-EXIT
+014100         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT.
+014200
+014300     PERFORM 8000-TERMINATE.
+014400     GOBACK.
+014500
+014600 1000-INITIALIZE.
+014700
+014800     OPEN OUTPUT REJECT-REPORT-FILE.
+014900     MOVE ZERO                      TO W-PREV-RTC.
+015000     MOVE ZERO                      TO W-GROUP-COUNT.
+015100     MOVE 'N'                       TO W-SORT-EOF-SW.
+015110
+015120 2000-SELECT-RECS.
+015130
+015140     MOVE 'N'                       TO W-EXTRACT-EOF-SW.
+015150     OPEN INPUT CLAIM-EXTRACT-FILE.
+015160     READ CLAIM-EXTRACT-FILE
+015170         AT END SET W-EXTRACT-EOF   TO TRUE
+015180     END-READ.
+015190
+015200     PERFORM 2100-RELEASE-ONE-RECORD THRU 2100-EXIT
+015210         UNTIL W-EXTRACT-EOF.
+015220
+015230     CLOSE CLAIM-EXTRACT-FILE.
+015240
+015250 2000-EXIT.
+015260     EXIT.
+015270
+015280 2100-RELEASE-ONE-RECORD.
+015290
+015300     MOVE PE-PROVIDER-NO            TO SW-PROVIDER-NO.
+015310     MOVE PE-BILL-NUMBER            TO SW-BILL-NUMBER.
+015320     MOVE PE-PPS-RTC                TO SW-PPS-RTC.
+015330     MOVE PE-PYMT-AMT               TO SW-PYMT-AMT.
+015340     RELEASE SORT-WORK-RECORD.
+015350
+015360     READ CLAIM-EXTRACT-FILE
+015370         AT END SET W-EXTRACT-EOF   TO TRUE
+015380     END-READ.
+015390
+015400 2100-EXIT.
+015410     EXIT.
+015420
+015430 3000-PRODUCE-REPORT.
+015440
+015500     RETURN SORT-WORK-FILE
+015600         AT END SET W-SORT-EOF TO TRUE
+015700     END-RETURN.
+015800
+015900     PERFORM 3100-REPORT-ONE-RECORD THRU 3100-EXIT
+016000         UNTIL W-SORT-EOF.
+016100
+016200     IF W-GROUP-COUNT > ZERO
+016300        PERFORM 3200-WRITE-GROUP-TOTAL
+016400     END-IF.
+016500
+016600 3000-EXIT.
+016700     EXIT.
+016800
+016900 3100-REPORT-ONE-RECORD.
+017000
+017100     IF SW-PPS-RTC NOT = ZERO
+017200        IF SW-PPS-RTC NOT = W-PREV-RTC
+017300           IF W-GROUP-COUNT > ZERO
+017400              PERFORM 3200-WRITE-GROUP-TOTAL
+017500           END-IF
+017600           MOVE SW-PPS-RTC         TO W-PREV-RTC
+017700           MOVE ZERO               TO W-GROUP-COUNT
+017800           PERFORM 3300-WRITE-GROUP-HEADER
+017900        END-IF
+018000        PERFORM 3400-WRITE-DETAIL-LINE
+018100        ADD 1                      TO W-GROUP-COUNT
+018200     END-IF.
+018300
+018400     RETURN SORT-WORK-FILE
+018500         AT END SET W-SORT-EOF TO TRUE
+018600     END-RETURN.
+018700
+018800 3100-EXIT.
+018900     EXIT.
+019000
+019100 3200-WRITE-GROUP-TOTAL.
+019200
+019300     MOVE W-PREV-RTC                TO RPTT-RTC.
+019400     MOVE W-GROUP-COUNT             TO RPTT-COUNT.
+019500     WRITE REJECT-REPORT-LINE FROM RPT-GROUP-TOTAL-LINE.
+019600
+019700 3300-WRITE-GROUP-HEADER.
+019800
+019900     PERFORM 3310-FIND-RTC-REASON.
+020000
+020100     MOVE W-PREV-RTC                TO RPTH-RTC.
+020200     MOVE W-REASON-TEXT             TO RPTH-REASON-TEXT.
+020300     WRITE REJECT-REPORT-LINE FROM RPT-GROUP-HEADER-LINE.
+020400
+020500 3310-FIND-RTC-REASON.
+020600
+020700     MOVE 'N'                       TO W-REASON-FOUND-SW.
+020800     MOVE 'UNKNOWN REASON CODE'     TO W-REASON-TEXT.
+020900
+021000     PERFORM 3311-COMPARE-REASON-ENTRY THRU 3311-EXIT
+021100         VARYING W-SUB FROM 1 BY 1
+021200         UNTIL W-SUB > 9 OR W-REASON-FOUND.
+021300
+021400 3311-COMPARE-REASON-ENTRY.
+021500
+021600     IF W-PREV-RTC = RTC-REASON-CODE (W-SUB)
+021700        SET W-REASON-FOUND          TO TRUE
+021800        MOVE RTC-REASON-TEXT (W-SUB) TO W-REASON-TEXT
+021900     END-IF.
+022000
+022100 3311-EXIT.
+022200     EXIT.
+022300
+022400 3400-WRITE-DETAIL-LINE.
+022500
+022600     MOVE SW-PROVIDER-NO            TO RPTD-PROVIDER-NO.
+022700     MOVE SW-BILL-NUMBER            TO RPTD-BILL-NUMBER.
+022800     WRITE REJECT-REPORT-LINE FROM RPT-DETAIL-LINE.
+022900
+023000 8000-TERMINATE.
+023100
+023200     CLOSE REJECT-REPORT-FILE.
