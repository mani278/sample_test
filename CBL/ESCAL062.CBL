@@ -0,0 +1,148 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCAL062.
+000300*AUTHOR.     DICP BATCH SUPPORT.
+000400*INSTALLATION. CMS.
+000500*DATE-WRITTEN.  AUGUST 2009.
+000600*DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   ESCAL062  -  ESRD PPS QUARTERLY OUTLIER (FIXED-LOSS)         *
+001000*                PAYMENT SUMMARY EXTRACT                         *
+001100*                                                                *
+001200*   READS THE PRICED-CLAIM EXTRACT PRODUCED BY THE MASTER        *
+001300*   DRIVER FOR A QUARTER'S WORTH OF ESCAL056 RUNS AND LISTS      *
+001400*   EVERY CLAIM THAT DREW AN OUTLIER (FIXED-LOSS) PAYMENT, I.E.  *
+001500*   PE-FIXED-LOSS-AMT GREATER THAN ZERO, ALONG WITH THE          *
+001600*   FACILITY'S BASE ESRD RATE, SO RATE-SETTING CAN SEE HOW MUCH  *
+001700*   OF THE QUARTER'S PAYMENTS CAME FROM THE OUTLIER POLICY.      *
+001800*                                                                *
+001900*   MODIFICATION HISTORY                                        *
+002000*   DATE      BY     DESCRIPTION                                *
+002100*   --------  -----  ---------------------------------------    *
+002200*   08/01/09  DICP   ORIGINAL PROGRAM.                          *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.            IBM-Z990.
+002700 OBJECT-COMPUTER.            ITTY-BITTY-MACHINE-CORPORATION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CLAIM-EXTRACT-FILE    ASSIGN TO CLMEXTR
+003100                                  ORGANIZATION IS SEQUENTIAL.
+003200
+003300     SELECT OUTLIER-REPORT-FILE   ASSIGN TO OUTRPT
+003400                                  ORGANIZATION IS SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CLAIM-EXTRACT-FILE
+003900     RECORDING MODE IS F.
+004000 COPY PPSEXTCPY.
+004100*COPY "PPSEXTCPY.CPY".
+004200
+004300 FD  OUTLIER-REPORT-FILE
+004400     RECORDING MODE IS F.
+004500 01  OUTLIER-REPORT-LINE            PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  W-STORAGE-REF                  PIC X(46)  VALUE
+004900     'ESCAL062      - W O R K I N G   S T O R A G E'.
+005000
+005100 01  W-EOF-SW                       PIC X(01).
+005200     88  W-END-OF-FILE                 VALUE 'Y'.
+005300
+005400 01  W-OUTLIER-CLAIM-COUNT          PIC 9(07)  VALUE ZERO.
+005500 01  W-OUTLIER-AMT-TOTAL            PIC 9(09)V9(02) VALUE ZERO.
+005700
+005800******************************************************************
+005900*  REPORT LINE LAYOUTS                                          *
+006000******************************************************************
+006100 01  RPT-HEADING-LINE.
+006200     05  FILLER                PIC X(10) VALUE SPACES.
+006300     05  FILLER                PIC X(12) VALUE 'PROVIDER'.
+006400     05  FILLER                PIC X(12) VALUE 'BILL NUMBER'.
+006500     05  FILLER                PIC X(16) VALUE 'BASE ESRD RATE'.
+006600     05  FILLER                PIC X(16) VALUE 'OUTLIER AMOUNT'.
+006700     05  FILLER                PIC X(14) VALUE SPACES.
+006800
+006900 01  RPT-DETAIL-LINE.
+007000     05  FILLER                PIC X(10) VALUE SPACES.
+007100     05  RPTD-PROVIDER-NO      PIC X(06).
+007200     05  FILLER                PIC X(06) VALUE SPACES.
+007300     05  RPTD-BILL-NUMBER      PIC X(08).
+007400     05  FILLER                PIC X(06) VALUE SPACES.
+007500     05  RPTD-BASE-RATE        PIC ZZZ,ZZ9.99.
+007600     05  FILLER                PIC X(06) VALUE SPACES.
+007700     05  RPTD-OUTLIER-AMT      PIC ZZZ,ZZ9.99.
+007800     05  FILLER                PIC X(10) VALUE SPACES.
+007900
+008000 01  RPT-TOTAL-LINE.
+008100     05  FILLER                PIC X(10) VALUE SPACES.
+008200     05  FILLER                PIC X(20) VALUE
+008300         'OUTLIER CLAIM COUNT'.
+008400     05  RPTT-CLAIM-COUNT      PIC ZZZ,ZZ9.
+008500     05  FILLER                PIC X(06) VALUE SPACES.
+008600     05  FILLER                PIC X(16) VALUE 'TOTAL OUTLIER'.
+008700     05  RPTT-OUTLIER-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+008800     05  FILLER                PIC X(04) VALUE SPACES.
+008900
+009000 PROCEDURE DIVISION.
+009100
+009200 0000-MAINLINE.
+009300
+009400     PERFORM 1000-INITIALIZE.
+009500
+009600     PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+009700         UNTIL W-END-OF-FILE.
+009800
+009900     PERFORM 3000-PRODUCE-TOTAL-LINE.
+010000
+010100     PERFORM 8000-TERMINATE.
+010200     GOBACK.
+010300
+010400 1000-INITIALIZE.
+010500
+010600     OPEN INPUT  CLAIM-EXTRACT-FILE.
+010700     OPEN OUTPUT OUTLIER-REPORT-FILE.
+010800
+010900     WRITE OUTLIER-REPORT-LINE FROM RPT-HEADING-LINE.
+011000
+011100     MOVE 'N'                       TO W-EOF-SW.
+011200     READ CLAIM-EXTRACT-FILE
+011300         AT END SET W-END-OF-FILE   TO TRUE
+011400     END-READ.
+011500
+011600 2000-PROCESS-EXTRACT.
+011700
+011800     IF PE-FIXED-LOSS-AMT > ZERO
+011900        PERFORM 2100-WRITE-OUTLIER-DETAIL
+012000     END-IF.
+012100
+012200     READ CLAIM-EXTRACT-FILE
+012300         AT END SET W-END-OF-FILE   TO TRUE
+012400     END-READ.
+012500
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900 2100-WRITE-OUTLIER-DETAIL.
+013000
+013100     MOVE PE-PROVIDER-NO            TO RPTD-PROVIDER-NO.
+013200     MOVE PE-BILL-NUMBER            TO RPTD-BILL-NUMBER.
+013300     MOVE PE-ESRD-FAC-RATE          TO RPTD-BASE-RATE.
+013400     MOVE PE-FIXED-LOSS-AMT         TO RPTD-OUTLIER-AMT.
+013500     WRITE OUTLIER-REPORT-LINE FROM RPT-DETAIL-LINE.
+013600
+013700     ADD 1                          TO W-OUTLIER-CLAIM-COUNT.
+013800     ADD PE-FIXED-LOSS-AMT          TO W-OUTLIER-AMT-TOTAL.
+014000
+014100 3000-PRODUCE-TOTAL-LINE.
+014200
+014300     MOVE W-OUTLIER-CLAIM-COUNT     TO RPTT-CLAIM-COUNT.
+014400     MOVE W-OUTLIER-AMT-TOTAL       TO RPTT-OUTLIER-TOTAL.
+014500     WRITE OUTLIER-REPORT-LINE FROM RPT-TOTAL-LINE.
+014600
+014700 8000-TERMINATE.
+014800
+014900     CLOSE CLAIM-EXTRACT-FILE.
+015000     CLOSE OUTLIER-REPORT-FILE.
