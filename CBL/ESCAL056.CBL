@@ -31,7 +31,30 @@
 003100*           VARIABLES ARE NOW PASSED BACK WHEN TEST CASES ARE    *
 003200*           ENCOUNTERED IN ORDER FOR THE MASTER DRIVER TO PRINT  *
 003300*           MORE INFORMATION ABOUT WHAT WENT ON IN THIS PROGRAM  *
-003400******************************************************************
+003310* 1/05/09 - PROVIDER TYPE '05' (PEDIATRIC HOSPITAL BASED ESRD    *
+003320*           FACILITY) IS NOW ACTUALLY WIRED IN TO                *
+003330*           0100-INITIAL-ROUTINE AND PRICED THE SAME AS          *
+003340*           PROVIDER TYPE '40', AS PROMISED BY THE 4/06/05 NOTE  *
+003350*           ABOVE.  PPS-RTC 52 NOW ALSO COVERS '05'.             *
+003360* 7/01/09 - DRUG-ADDON, MSA-BLEND-PCT/CBSA-BLEND-PCT,            *
+003370*           NAT-LABOR-PCT/NAT-NONLABOR-PCT, AND                  *
+003380*           CASE-MIX-BDGT-NEUT-FACTOR ARE NO LONGER HARDCODED    *
+003390*           VALUE CLAUSES.  THEY ARE NOW LOADED ONCE PER RUN     *
+003391*           FROM THE RATE-PARM-FILE (SEE RATEPCPY) BY            *
+003392*           0050-LOAD-RATE-PARAMETERS SO OPERATIONS CAN UPDATE   *
+003393*           THE RATE YEAR'S VALUES WITHOUT A RECOMPILE.          *
+003394* 7/15/09 - 0100-INITIAL-ROUTINE NO LONGER JUST TRUSTS          *
+003395*           WAGE RATE THE DRIVER PUT IN WAGE-NEW-RATE-RECORD.    *
+003396*           IT NOW LOOKS UP THE FACILITY'S OWN CBSA CODE         *
+003397*           (P-CBSA-CODE) AGAINST THE CBSA-WAGE-FILE TABLE IN    *
+003398*           0150-LOOKUP-CBSA-WAGE-INDEX.  THE DRIVER-SUPPLIED    *
+003399*           RATE IS KEPT ONLY AS A FALLBACK IF THE CBSA IS NOT   *
+003401*           FOUND ON THE TABLE.                                  *
+003402* 8/01/09 - HOLD-PPS-COMPONENTS IS NOW PASSED BACK TO PPS-OTHER  *
+003403*           DATA FOR EVERY BILL, NOT JUST TEST CASES, SO THE     *
+003404*           MASTER DRIVER CAN WRITE THE FULL AUDIT DETAIL TO THE *
+003405*           CLAIM EXTRACT REGARDLESS OF B-TEST-CASE-IND.         *
+003406******************************************************************
 003500 DATE-COMPILED.
 003600 ENVIRONMENT DIVISION.
 003700 CONFIGURATION SECTION.
@@ -39,10 +62,40 @@
 003900 OBJECT-COMPUTER.            ITTY-BITTY-MACHINE-CORPORATION.
 004000 INPUT-OUTPUT  SECTION.
 004100 FILE-CONTROL.
+004110     SELECT RATE-PARM-FILE        ASSIGN TO RATEPARM
+004120                                  ORGANIZATION IS SEQUENTIAL.
+004130
+004140     SELECT CBSA-WAGE-FILE        ASSIGN TO CBSAWAGE
+004150                                  ORGANIZATION IS SEQUENTIAL.
+004160
+004170     SELECT CHECKPOINT-FILE       ASSIGN TO CHKPNT
+004180                                  ORGANIZATION IS SEQUENTIAL.
+004190
+004195     SELECT CLAIM-EXTRACT-FILE    ASSIGN TO CLMEXTR
+004196                                  ORGANIZATION IS SEQUENTIAL.
 004200
 004300 DATA DIVISION.
 004400 FILE SECTION.
+004410 FD  RATE-PARM-FILE
+004420     RECORDING MODE IS F.
+004430 COPY RATEPCPY.
+004440*COPY "RATEPCPY.CPY".
+004450
+004460 FD  CBSA-WAGE-FILE
+004470     RECORDING MODE IS F.
+004480 COPY CBSAWCPY.
+004490*COPY "CBSAWCPY.CPY".
+004495
+004496 FD  CHECKPOINT-FILE
+004497     RECORDING MODE IS F.
+004498 COPY CHKPTCPY.
+004499*COPY "CHKPTCPY.CPY".
 004500
+004510 FD  CLAIM-EXTRACT-FILE
+004520     RECORDING MODE IS F.
+004530 COPY PPSEXTCPY.
+004540*COPY "PPSEXTCPY.CPY".
+004550
 004600 WORKING-STORAGE SECTION.
 004700 01  W-STORAGE-REF                  PIC X(46)  VALUE
 004800     'ESCAL056      - W O R K I N G   S T O R A G E'.
@@ -78,18 +131,70 @@
 007800     05  H-BMI                      PIC 9(03)V9(04).
 007900     05  H-DRUG-ADDON               PIC 9(01)V9(04).
 008000
-008100*   THE FOLLOWING THREE VARIABLES WILL CHANGE FROM YEAR TO YEAR
-008200 01  DRUG-ADDON                     PIC 9(01)V9(04) VALUE 1.0870.
+008100*   THE FOLLOWING VARIABLES CHANGE FROM YEAR TO YEAR AND ARE NOW
+008110*   LOADED FROM THE RATE-PARM-FILE AT START OF RUN BY
+008120*   0050-LOAD-RATE-PARAMETERS RATHER THAN HARDCODED HERE.  SEE
+008130*   RATEPCPY FOR THE RECORD LAYOUT.
+008140 01  RATE-PARMS-LOADED-SW           PIC X(01)  VALUE 'N'.
+008150     88  RATE-PARMS-ARE-LOADED         VALUE 'Y'.
+008160
+008170*  THE CBSA/MSA WAGE INDEX TABLE IS BUILT ONCE PER RUN FROM THE
+008171*  CBSA-WAGE-FILE SO EACH CALL CAN LOOK UP THE BILLING
+008172*  FACILITY'S OWN WAGE INDEX INSTEAD OF TRUSTING A RATE THE
+008173*  DRIVER HAPPENED TO SUPPLY.
+008174 01  CBSA-WAGE-TABLE-LOADED-SW      PIC X(01)  VALUE 'N'.
+008175     88  CBSA-WAGE-TABLE-IS-LOADED     VALUE 'Y'.
+008176 01  W-CBSA-WAGE-EOF-SW             PIC X(01).
+008177     88  W-CBSA-WAGE-EOF                VALUE 'Y'.
+008178 01  W-CBSA-TABLE-COUNT             PIC 9(04)  VALUE ZERO.
+008179 01  W-CBSA-FOUND-SW                PIC X(01).
+008180     88  W-CBSA-WAGE-FOUND             VALUE 'Y'.
+008181
+008182 01  CBSA-WAGE-TABLE.
+008183     05  CBSA-WAGE-ENTRY            OCCURS 1 TO 600 TIMES
+008184            DEPENDING ON W-CBSA-TABLE-COUNT
+008185            ASCENDING KEY IS CW-TBL-CBSA-CODE
+008186            INDEXED BY CBSA-IDX.
+008187         10  CW-TBL-CBSA-CODE       PIC X(05).
+008188         10  CW-TBL-WAGE-INDEX      PIC 9(01)V9(04).
+008189
+008190*  CHECKPOINT/RESTART -- SEE 0070-INIT-CHECKPOINT AND
+008191*  0075-CHECKPOINT-THIS-BILL.  A CHECKPOINT RECORD IS WRITTEN
+008192*  EVERY CHECKPOINT-INTERVAL BILLS SO OPERATIONS CAN SEE HOW FAR
+008193*  A RUN GOT IF IT ABENDS.  REPOSITIONING THE CLAIMS FILE ITSELF
+008194*  ON RESTART IS A MASTER DRIVER/JCL CONCERN.
+008195 01  CHECKPOINT-LOADED-SW           PIC X(01)  VALUE 'N'.
+008196     88  CHECKPOINT-IS-LOADED          VALUE 'Y'.
+008197 01  W-CHECKPOINT-EOF-SW            PIC X(01).
+008198     88  W-CHECKPOINT-EOF               VALUE 'Y'.
+008199 01  CHECKPOINT-INTERVAL            PIC 9(05)  VALUE 00100.
+008201 01  W-BILL-COUNT                   PIC 9(07)  VALUE ZERO.
+008202 01  W-CP-QUOTIENT                  PIC 9(07).
+008203 01  W-CP-REMAINDER                 PIC 9(05).
+008204 01  W-PRIOR-RUN-FOUND-SW           PIC X(01)  VALUE 'N'.
+008205     88  W-PRIOR-RUN-WAS-FOUND         VALUE 'Y'.
+008206 01  W-LAST-CHECKPOINT.
+008207     05  W-LAST-CP-PROVIDER-NO      PIC X(06).
+008208     05  W-LAST-CP-BILL-NUMBER      PIC X(08).
+008209     05  W-LAST-CP-BILL-COUNT       PIC 9(07)  VALUE ZERO.
+008210
+008211*  CLAIM EXTRACT -- SEE 0080-INIT-CLAIM-EXTRACT AND 0085-
+008212*  WRITE-CLAIM-EXTRACT.  ONE PPS-EXTRACT-RECORD IS WRITTEN PER
+008213*  BILL (PAID OR REJECTED) SO DOWNSTREAM REPORTING NEVER HAS
+008214*  TO RE-PRICE A CLAIM TO EXPLAIN ITS RESULT.
+008215 01  CLAIM-EXTRACT-LOADED-SW        PIC X(01)  VALUE 'N'.
+008216     88  CLAIM-EXTRACT-IS-LOADED       VALUE 'Y'.
+008217
+008220 01  DRUG-ADDON                     PIC 9(01)V9(04).
 008300
 008400*   THE NEXT TWO PERCENTAGES MUST ADD UP TO 1 (I.E. 100%)
-008500*   THEY WILL CONTINUE TO CHANGE UNTIL 2009 WHEN CBSA WILL BE 1.00
-008600 01  MSA-BLEND-PCT                  PIC 9(01)V9(02) VALUE 1.00.
-008700 01  CBSA-BLEND-PCT                 PIC 9(01)V9(02) VALUE 0.00.
+008600 01  MSA-BLEND-PCT                  PIC 9(01)V9(02).
+008700 01  CBSA-BLEND-PCT                 PIC 9(01)V9(02).
 008800
 008900*  CONSTANTS AREA
 009000*   THE NEXT TWO PERCENTAGES MUST ADD UP TO 1 (I.E. 100%)
-009100 01  NAT-LABOR-PCT                  PIC 9(01)V9(05) VALUE 0.53711.
-009200 01  NAT-NONLABOR-PCT               PIC 9(01)V9(05) VALUE 0.46289.
+009100 01  NAT-LABOR-PCT                  PIC 9(01)V9(05).
+009200 01  NAT-NONLABOR-PCT               PIC 9(01)V9(05).
 009300
 009400 01  HEMO-PERI-CCPD-AMT             PIC 9(02)       VALUE 20.
 009500 01  CAPD-AMT                       PIC 9(02)       VALUE 12.
@@ -98,9 +203,64 @@
 009800
 009900*  THE FOLLOWING NUMBER THAT IS LOADED INTO THE PAYMENT EQUATION
 010000*  IS MEANT TO BUDGET NEUTRALIZE CHANGES IN THE CASE MIX INDEX
-010100*  AND   --DOES NOT CHANGE--
-010200 01  CASE-MIX-BDGT-NEUT-FACTOR      PIC 9(01)V9(04) VALUE 0.9116.
-010300
+010100*  IN ANY GIVEN RATE YEAR.
+010200 01  CASE-MIX-BDGT-NEUT-FACTOR      PIC 9(01)V9(04).
+010210*  BASE PER-TREATMENT RATE AND OUTLIER (FIXED LOSS) CONSTANTS
+010220 01  PPS-PER-TX-BASE-RATE           PIC 9(03)V9(02) VALUE 138.53.
+010230 01  NAT-AVG-BSA                    PIC 9(01)V9(04) VALUE 1.8700.
+010240 01  NAT-AVG-BMI                    PIC 9(02)V9(01) VALUE 23.2.
+010250 01  LOW-BMI-THRESHOLD              PIC 9(02)V9(01) VALUE 18.5.
+010260 01  LOW-BMI-FACTOR-INCR            PIC 9(01)V9(04) VALUE 0.0204.
+010270 01  OUTLIER-CASE-MIX-THRESHOLD     PIC 9(01)V9(02) VALUE 1.30.
+010280 01  OUTLIER-LOSS-SHARE-PCT         PIC 9(01)V9(02) VALUE 0.80.
+010290
+010300*  WORK FIELDS USED TO ASSEMBLE AND CALCULATE THE PPS PAYMENT
+010310 01  W-CASE-MIX-FACTOR              PIC 9(01)V9(04).
+010320 01  W-CASE-MIX-ADJ-AMT             PIC 9(07)V9(04).
+010330 01  W-BSA-RATIO                    PIC 9(03)V9(04).
+010335 01  W-WAGE-ADJ-FACTOR              PIC 9(01)V9(04).
+010336
+010337*  USED BY 1050-EDIT-COND-CODES TO SCAN ALL OF THE BILL'S
+010338*  CONDITION CODES (NOT JUST THE FIRST ONE) FOR A VALID VALUE.
+010339 01  W-CC-SUB                       PIC 9(02).
+010340 01  W-COND-CODE-FOUND-SW           PIC X(01)  VALUE 'N'.
+010341     88  W-COND-CODE-FOUND             VALUE 'Y'.
+010342 01  W-COND-CODE-NONBLANK-SW        PIC X(01)  VALUE 'N'.
+010343     88  W-COND-CODE-HAS-NONBLANK      VALUE 'Y'.
+010344
+010345*  AGE-ADJUSTMENT FACTOR BANDS -- TABLE-DRIVEN (SEE 1200-CALC-AGE)
+010346*  SO THE BANDS/FACTORS CAN BE RE-VERIFIED AGAINST THE REGULATION
+010347*  WITHOUT HUNTING THROUGH NESTED IFS.
+010348 01  AGE-FACTOR-VALUES.
+010349     05  FILLER  PIC 9(03)       VALUE 000.
+010350     05  FILLER  PIC 9(03)       VALUE 017.
+010351     05  FILLER  PIC 9(01)V9(03) VALUE 1.620.
+010352     05  FILLER  PIC 9(03)       VALUE 018.
+010353     05  FILLER  PIC 9(03)       VALUE 044.
+010354     05  FILLER  PIC 9(01)V9(03) VALUE 1.223.
+010355     05  FILLER  PIC 9(03)       VALUE 045.
+010356     05  FILLER  PIC 9(03)       VALUE 059.
+010357     05  FILLER  PIC 9(01)V9(03) VALUE 1.055.
+010358     05  FILLER  PIC 9(03)       VALUE 060.
+010359     05  FILLER  PIC 9(03)       VALUE 069.
+010360     05  FILLER  PIC 9(01)V9(03) VALUE 1.000.
+010361     05  FILLER  PIC 9(03)       VALUE 070.
+010362     05  FILLER  PIC 9(03)       VALUE 079.
+010363     05  FILLER  PIC 9(01)V9(03) VALUE 1.094.
+010364     05  FILLER  PIC 9(03)       VALUE 080.
+010365     05  FILLER  PIC 9(03)       VALUE 999.
+010366     05  FILLER  PIC 9(01)V9(03) VALUE 1.174.
+010367
+010368 01  AGE-FACTOR-TABLE REDEFINES AGE-FACTOR-VALUES.
+010369     05  AGE-FACTOR-ENTRY           OCCURS 6 TIMES.
+010370         10  AGE-BAND-LOW           PIC 9(03).
+010371         10  AGE-BAND-HIGH          PIC 9(03).
+010372         10  AGE-BAND-FACTOR        PIC 9(01)V9(03).
+010373
+010374 01  W-AGE-SUB                      PIC 9(01).
+010375 01  W-AGE-FACTOR-FOUND-SW          PIC X(01).
+010376     88  W-AGE-FACTOR-FOUND            VALUE 'Y'.
+010377
 010400
 010500******************************************************************
 010600*                                                                *
@@ -112,7 +272,7 @@
 011200*                                                                *
 011300*    ****  PPS-RTC 50-99 = WHY THE BILL WAS NOT PAID             *
 011400*                                                                *
-011500*            52 = PROVIDER TYPE NOT = '40' OR '41'               *
+011500*            52 = PROVIDER TYPE NOT = '05', '40', OR '41'        *
 011600*            53 = SPECIAL PAYMENT INDICATOR NOT = '1' OR BLANK   *
 011700*            54 = DATE OF BIRTH  NOT NUMERIC OR = ZERO           *
 011800*            55 = PATIENT WEIGHT NOT NUMERIC OR = ZERO           *
@@ -158,6 +318,22 @@
 015800
 015900 0000-MAINLINE-CONTROL.
 016000
+016010     IF NOT RATE-PARMS-ARE-LOADED
+016020        PERFORM 0050-LOAD-RATE-PARAMETERS
+016030     END-IF.
+016040
+016050     IF NOT CBSA-WAGE-TABLE-IS-LOADED
+016060        PERFORM 0060-LOAD-CBSA-WAGE-TABLE
+016070     END-IF.
+016071
+016072     IF NOT CHECKPOINT-IS-LOADED
+016073        PERFORM 0070-INIT-CHECKPOINT
+016074     END-IF.
+016075
+016076     IF NOT CLAIM-EXTRACT-IS-LOADED
+016077        PERFORM 0080-INIT-CLAIM-EXTRACT
+016078     END-IF.
+016080
 016100     PERFORM 0100-INITIAL-ROUTINE.
 016200
 016300     IF PPS-RTC = 00
@@ -170,145 +346,449 @@
 017000     END-IF.
 017100
 017200     PERFORM 9000-MOVE-RESULTS.
+017250
+017260     PERFORM 0075-CHECKPOINT-THIS-BILL.
+017270     PERFORM 0085-WRITE-CLAIM-EXTRACT.
 017300
 017400     GOBACK.
 017500/
-017600 0100-INITIAL-ROUTINE.
-017700
-017800******************************************************************
-017900**   NEW PAYMENT RATES FOR NEW LEGISLATION                      **
-018000******************************************************************
-018100     INITIALIZE PPS-DATA-ALL.
-018200     INITIALIZE BILL-DATA-TEST.
-018300     INITIALIZE HOLD-PPS-COMPONENTS.
-018400     MOVE ZEROS                        TO PPS-RTC.
-018500     MOVE CAL-VERSION                  TO PPS-CALC-VERS-CD.
-018600
-018700* PROVIDER TYPE '40' IS A HOSPITAL BASED ESRD FACILITY
-018800     IF P-PROV-TYPE = '40'
-018900        MOVE ZERO                      TO PPS-NAT-LABOR-PCT
-019000        MOVE ZERO                      TO PPS-NAT-NONLABOR-PCT
-019100        MOVE W-NEW-RATE1-RECORD        TO PPS-WAGE-ADJ-RATE
-019200        MOVE W-NEW-RATE1-RECORD        TO MSA-WAGE-AMT
-019300     ELSE
-019400* PROVIDER TYPE '41' IS AN INDEPENDENT ESRD FACILITY
-019500        IF P-PROV-TYPE = '41'
-019600           MOVE ZERO                   TO PPS-NAT-LABOR-PCT
-019700           MOVE ZERO                   TO PPS-NAT-NONLABOR-PCT
-019800           MOVE W-NEW-RATE2-RECORD     TO PPS-WAGE-ADJ-RATE
-019900           MOVE W-NEW-RATE2-RECORD     TO MSA-WAGE-AMT
-020000        ELSE
-020100           MOVE 52                     TO PPS-RTC
-020200           MOVE ZERO                   TO PPS-WAGE-ADJ-RATE
-020300        END-IF
-020400     END-IF.
-020500
-020600     MOVE PPS-WAGE-ADJ-RATE            TO MSA-ADJ-YEAR-AMT.
-020700
-020800******************************************************************
-020900**  NEW DRUG ADD-ON FOR NEW LEGISLATION                         **
-021000******************************************************************
-021100
-021200     MOVE CASE-MIX-BDGT-NEUT-FACTOR    TO PPS-BDGT-NEUT-RATE.
-021300     MOVE DRUG-ADDON                   TO H-DRUG-ADDON.
-021400/
-021500******************************************************************
-021600***  BILL DATA EDITS IF ANY FAIL SET PPS-RTC                   ***
-021700***  AND DO NOT ATTEMPT TO PRICE.                              ***
-021800******************************************************************
-021900 1000-EDIT-THE-BILL-INFO.
-022000
-022100     IF PPS-RTC = 00
-022200        IF P-SPEC-PYMT-IND NOT = '1' AND ' '
-022300           MOVE 53                     TO PPS-RTC
-022400        END-IF
-022500     END-IF.
-022600
-022700     IF PPS-RTC = 00
-022800        IF (B-DOB-DATE = ZERO) OR (B-DOB-DATE NOT NUMERIC)
-022900           MOVE 54                     TO PPS-RTC
-023000        END-IF
-023100     END-IF.
-023200
-023300     IF PPS-RTC = 00
-023400        IF (B-PATIENT-WGT = 0) OR (B-PATIENT-WGT NOT NUMERIC)
-023500           MOVE 55                     TO PPS-RTC
-023600        END-IF
-023700     END-IF.
-023800
-023900     IF PPS-RTC = 00
-024000        IF (B-PATIENT-HGT = 0) OR (B-PATIENT-HGT NOT NUMERIC)
-024100           MOVE 56                     TO PPS-RTC
-024200        END-IF
-024300     END-IF.
-024400
-024500     IF PPS-RTC = 00
-024600        IF B-REV-CODE  = '0821' OR '0831' OR '0841' OR '0851'
-024700                                OR '0880' OR '0881'
-024800           NEXT SENTENCE
-024900        ELSE
-025000           MOVE 57                     TO PPS-RTC
-025100        END-IF
-025200     END-IF.
-025300
-025400     IF PPS-RTC = 00
-025500        IF B-COND-CODE NOT = '73' AND '74' AND '  '
-025600           MOVE 58                     TO PPS-RTC
-025700        END-IF
-025800     END-IF.
-025900
-026000     IF PPS-RTC = 00
-026100        IF B-PATIENT-HGT > 300.00
-026200           MOVE 71                     TO PPS-RTC
-026300        END-IF
-026400     END-IF.
-026500
-026600     IF PPS-RTC = 00
-026700        IF B-PATIENT-WGT > 500.00
-026800           MOVE 72                     TO PPS-RTC
-026900        END-IF
-027000     END-IF.
-027100
-027200     IF PPS-RTC = 00
-027300        PERFORM 1200-CALC-AGE
-027400     END-IF.
-027500
-027600
-027700 1200-CALC-AGE.
-027800******************************************************************
-027900***  CALCULATE PATIENT AGE                                     ***
-028000******************************************************************
-028100
-028200     COMPUTE H-PATIENT-AGE = B-THRU-CCYY - B-DOB-CCYY.
-028300
-028400     IF B-DOB-MM > B-THRU-MM
-028500        COMPUTE H-PATIENT-AGE = H-PATIENT-AGE - 1
-028600     END-IF.
+017510******************************************************************
+017520***  LOAD THE CURRENT RATE YEAR'S PARAMETERS                   ***
+017530***  (DONE ONCE PER RUN - THE DRIVER CALLS THIS PROGRAM ONCE   ***
+017540***  PER BILL, BUT WORKING-STORAGE PERSISTS ACROSS CALLS)      ***
+017550******************************************************************
+017560 0050-LOAD-RATE-PARAMETERS.
+017570
+017580     OPEN INPUT RATE-PARM-FILE.
+017590     READ RATE-PARM-FILE
+017595         AT END
+017596            DISPLAY 'ESCAL056 - RATE-PARM-FILE IS EMPTY - '
+017597               'CANNOT PRICE WITHOUT RATE PARAMETERS'
+017598            CLOSE RATE-PARM-FILE
+017599            STOP RUN
+017600     END-READ.
+017610     MOVE RP-DRUG-ADDON                TO DRUG-ADDON.
+017620     MOVE RP-MSA-BLEND-PCT             TO MSA-BLEND-PCT.
+017630     MOVE RP-CBSA-BLEND-PCT            TO CBSA-BLEND-PCT.
+017640     MOVE RP-NAT-LABOR-PCT             TO NAT-LABOR-PCT.
+017650     MOVE RP-NAT-NONLABOR-PCT          TO NAT-NONLABOR-PCT.
+017660     MOVE RP-CASE-MIX-BDGT-NEUT-FCTR
+017665                                TO CASE-MIX-BDGT-NEUT-FACTOR.
+017670
+017680     CLOSE RATE-PARM-FILE.
+017690     SET RATE-PARMS-ARE-LOADED         TO TRUE.
+017695/
+017701******************************************************************
+017702***  BUILD THE IN-MEMORY CBSA/MSA WAGE INDEX TABLE             ***
+017703***  (DONE ONCE PER RUN)                                       ***
+017704******************************************************************
+017705 0060-LOAD-CBSA-WAGE-TABLE.
+017706
+017707     MOVE 'N'                          TO W-CBSA-WAGE-EOF-SW.
+017708     MOVE ZERO                         TO W-CBSA-TABLE-COUNT.
+017709
+017710     OPEN INPUT CBSA-WAGE-FILE.
+017711     READ CBSA-WAGE-FILE
+017712         AT END SET W-CBSA-WAGE-EOF TO TRUE
+017713     END-READ.
+017714
+017715     PERFORM 0061-ADD-CBSA-WAGE-ENTRY THRU 0061-EXIT
+017716         UNTIL W-CBSA-WAGE-EOF
+017717            OR W-CBSA-TABLE-COUNT = 600.
+017718
+017719     IF NOT W-CBSA-WAGE-EOF
+017720        DISPLAY 'ESCAL056 - CBSA-WAGE-FILE HAS MORE THAN 600 '
+017721           'ENTRIES - RAISE THE CBSA-WAGE-ENTRY OCCURS BOUND'
+017722        CLOSE CBSA-WAGE-FILE
+017723        STOP RUN
+017724     END-IF.
+017725
+017729     CLOSE CBSA-WAGE-FILE.
+017730     SET CBSA-WAGE-TABLE-IS-LOADED     TO TRUE.
+017731
+017732 0061-ADD-CBSA-WAGE-ENTRY.
+017733
+017734     ADD 1                              TO W-CBSA-TABLE-COUNT.
+017735     MOVE CW-CBSA-CODE
+017736          TO CW-TBL-CBSA-CODE (W-CBSA-TABLE-COUNT).
+017737     MOVE CW-WAGE-INDEX
+017738          TO CW-TBL-WAGE-INDEX (W-CBSA-TABLE-COUNT).
+017739
+017740     READ CBSA-WAGE-FILE
+017741         AT END SET W-CBSA-WAGE-EOF TO TRUE
+017742     END-READ.
+017743
+017744 0061-EXIT.
+017745     EXIT.
+017746/
+017747******************************************************************
+017750***  CHECKPOINT/RESTART SUPPORT                                ***
+017760***  (0070 RUNS ONCE; 0075 RUNS AFTER EVERY BILL).  0075       ***
+017761***  CLOSES AND RE-OPENS EXTEND AFTER EACH WRITE SO THE        ***
+017762***  CHECKPOINT TRAIL IS FLUSHED TO DISK, NOT LEFT SITTING IN  ***
+017763***  A QSAM BUFFER AN ABEND COULD LOSE.  THE JCL MUST          ***
+017764***  PRE-ALLOCATE CHKPNT (EMPTY, ON A FIRST RUN) BEFORE THIS   ***
+017765***  STEP RUNS -- 0070 OPENS IT INPUT UNCONDITIONALLY AND      ***
+017766***  RELIES ON THE DD BEING PRESENT, THE SAME WAY RATEPARM     ***
+017767***  AND CBSAWAGE ARE ASSUMED PRESENT ABOVE.                   ***
+017770******************************************************************
+017780 0070-INIT-CHECKPOINT.
+017790
+017800     MOVE 'N'                          TO W-CHECKPOINT-EOF-SW.
+017810     OPEN INPUT CHECKPOINT-FILE.
+017820     READ CHECKPOINT-FILE
+017830         AT END SET W-CHECKPOINT-EOF    TO TRUE
+017840     END-READ.
+017850
+017860     PERFORM 0071-READ-NEXT-CHECKPOINT THRU 0071-EXIT
+017870         UNTIL W-CHECKPOINT-EOF.
+017880
+017890     CLOSE CHECKPOINT-FILE.
+017900
+017910     IF W-LAST-CP-BILL-COUNT > ZERO
+017920        SET W-PRIOR-RUN-WAS-FOUND      TO TRUE
+017930        DISPLAY 'ESCAL056 - PRIOR RUN LAST CHECKPOINTED AT '
+017940           'BILL ' W-LAST-CP-BILL-COUNT ' PROVIDER '
+017950           W-LAST-CP-PROVIDER-NO ' BILL NO ' W-LAST-CP-BILL-NUMBER
+017960     END-IF.
+017970
+017980     OPEN OUTPUT CHECKPOINT-FILE.
+017990     SET CHECKPOINT-IS-LOADED          TO TRUE.
+018000/
+018010 0071-READ-NEXT-CHECKPOINT.
+018020
+018030     MOVE CHECKPOINT-RECORD            TO W-LAST-CHECKPOINT.
+018040
+018050     READ CHECKPOINT-FILE
+018060         AT END SET W-CHECKPOINT-EOF    TO TRUE
+018070     END-READ.
+018080
+018090 0071-EXIT.
+018100     EXIT.
+018110/
+018120 0075-CHECKPOINT-THIS-BILL.
+018130
+018140     ADD 1                              TO W-BILL-COUNT.
+018150     DIVIDE W-BILL-COUNT BY CHECKPOINT-INTERVAL
+018160         GIVING W-CP-QUOTIENT REMAINDER W-CP-REMAINDER.
+018170
+018180     IF W-CP-REMAINDER = ZERO
+018190        MOVE P-PROVIDER-NO             TO CP-PROVIDER-NO
+018200        MOVE B-BILL-NUMBER             TO CP-BILL-NUMBER
+018210        MOVE W-BILL-COUNT              TO CP-BILL-COUNT
+018220        WRITE CHECKPOINT-RECORD
+018223        CLOSE CHECKPOINT-FILE
+018226        OPEN EXTEND CHECKPOINT-FILE
+018230     END-IF.
+018240/
+018310******************************************************************
+018320***  CLAIM EXTRACT -- WRITE ONE PPS-EXTRACT-RECORD PER BILL    ***
+018330***  (0080 RUNS ONCE; 0085 RUNS AFTER EVERY BILL, JUST LIKE    ***
+018340***  THE CHECKPOINT FILE ABOVE)                                ***
+018350******************************************************************
+018360 0080-INIT-CLAIM-EXTRACT.
+018370
+018380     OPEN OUTPUT CLAIM-EXTRACT-FILE.
+018390     SET CLAIM-EXTRACT-IS-LOADED       TO TRUE.
+018400/
+018410 0085-WRITE-CLAIM-EXTRACT.
+018420
+018430     MOVE P-PROVIDER-NO                TO PE-PROVIDER-NO.
+018440     MOVE B-BILL-NUMBER                TO PE-BILL-NUMBER.
+018450     MOVE PPS-RTC                      TO PE-PPS-RTC.
+018460     MOVE PPS-CALC-VERS-CD             TO PE-CALC-VERS-CD.
+018470     MOVE H-PYMT-AMT                   TO PE-PYMT-AMT.
+018480     MOVE H-WAGE-ADJ-PYMT-AMT          TO PE-WAGE-ADJ-PYMT-AMT.
+018490     MOVE H-FIXED-LOSS-AMT             TO PE-FIXED-LOSS-AMT.
+018500     MOVE H-ESRD-FAC-RATE              TO PE-ESRD-FAC-RATE.
+018510     MOVE H-PATIENT-AGE                TO PE-PATIENT-AGE.
+018520     MOVE H-AGE-FACTOR                 TO PE-AGE-FACTOR.
+018530     MOVE H-BSA                        TO PE-BSA.
+018540     MOVE H-BSA-FACTOR                 TO PE-BSA-FACTOR.
+018550     MOVE H-BMI                        TO PE-BMI.
+018560     MOVE H-BMI-FACTOR                 TO PE-BMI-FACTOR.
+018570     MOVE H-DRUG-ADDON                 TO PE-DRUG-ADDON.
+018580
+018590     WRITE PPS-EXTRACT-RECORD.
+018600     CLOSE CLAIM-EXTRACT-FILE.
+018610     OPEN EXTEND CLAIM-EXTRACT-FILE.
+018620/
+018625******************************************************************
+018630***  LOOK UP THE BILLING FACILITY'S CBSA WAGE INDEX            ***
+018635******************************************************************
+018640 0150-LOOKUP-CBSA-WAGE-INDEX.
+018645
+018650     MOVE 'N'                          TO W-CBSA-FOUND-SW.
+018655
+018660     SEARCH ALL CBSA-WAGE-ENTRY
+018665        WHEN CW-TBL-CBSA-CODE (CBSA-IDX) = P-CBSA-CODE
+018670           SET W-CBSA-WAGE-FOUND       TO TRUE
+018675           MOVE CW-TBL-WAGE-INDEX (CBSA-IDX)
+018680                                       TO PPS-WAGE-ADJ-RATE
+018685           MOVE CW-TBL-WAGE-INDEX (CBSA-IDX)
+018690                                       TO MSA-WAGE-AMT
+018695     END-SEARCH.
+018705/
+018706 0100-INITIAL-ROUTINE.
+018710
+018810******************************************************************
+018910**   NEW PAYMENT RATES FOR NEW LEGISLATION                      **
+019010******************************************************************
+019110     INITIALIZE PPS-DATA-ALL.
+019210     INITIALIZE BILL-DATA-TEST.
+019310     INITIALIZE HOLD-PPS-COMPONENTS.
+019410     MOVE ZEROS                        TO PPS-RTC.
+019510     MOVE CAL-VERSION                  TO PPS-CALC-VERS-CD.
+019610
+019710* PROVIDER TYPE '40' IS A HOSPITAL BASED ESRD FACILITY
+019720* PROVIDER TYPE '05' IS A PEDIATRIC HOSPITAL BASED ESRD FACILITY
+019730* AND IS PRICED THE SAME AS PROVIDER TYPE '40'
+019740* THE DRIVER-SUPPLIED RATE BELOW IS USED ONLY AS A FALLBACK IF
+019750* THE FACILITY'S CBSA IS NOT FOUND ON CBSA-WAGE-FILE -
+019760* 0150-LOOKUP-CBSA-WAGE-INDEX OVERRIDES IT WHEN IT IS FOUND.
+019810     IF P-PROV-TYPE = '40' OR '05'
+019910        MOVE ZERO                      TO PPS-NAT-LABOR-PCT
+020010        MOVE ZERO                      TO PPS-NAT-NONLABOR-PCT
+020110        MOVE W-NEW-RATE1-RECORD        TO PPS-WAGE-ADJ-RATE
+020210        MOVE W-NEW-RATE1-RECORD        TO MSA-WAGE-AMT
+020220        PERFORM 0150-LOOKUP-CBSA-WAGE-INDEX
+020310     ELSE
+020410* PROVIDER TYPE '41' IS AN INDEPENDENT ESRD FACILITY
+020510        IF P-PROV-TYPE = '41'
+020610           MOVE ZERO                   TO PPS-NAT-LABOR-PCT
+020710           MOVE ZERO                   TO PPS-NAT-NONLABOR-PCT
+020810           MOVE W-NEW-RATE2-RECORD     TO PPS-WAGE-ADJ-RATE
+020910           MOVE W-NEW-RATE2-RECORD     TO MSA-WAGE-AMT
+020920           PERFORM 0150-LOOKUP-CBSA-WAGE-INDEX
+021010        ELSE
+021110           MOVE 52                     TO PPS-RTC
+021210           MOVE ZERO                   TO PPS-WAGE-ADJ-RATE
+021310        END-IF
+021410     END-IF.
+021510
+021610     MOVE PPS-WAGE-ADJ-RATE            TO MSA-ADJ-YEAR-AMT.
+021710
+021810******************************************************************
+021910**  NEW DRUG ADD-ON FOR NEW LEGISLATION                         **
+022010******************************************************************
+022110
+022210     MOVE CASE-MIX-BDGT-NEUT-FACTOR    TO PPS-BDGT-NEUT-RATE.
+022310     MOVE DRUG-ADDON                   TO H-DRUG-ADDON.
+022410/
+022510******************************************************************
+022610***  BILL DATA EDITS IF ANY FAIL SET PPS-RTC                   ***
+022710***  AND DO NOT ATTEMPT TO PRICE.                              ***
+022810******************************************************************
+022910 1000-EDIT-THE-BILL-INFO.
+023010
+023110     IF PPS-RTC = 00
+023210        IF P-SPEC-PYMT-IND NOT = '1' AND ' '
+023310           MOVE 53                     TO PPS-RTC
+023410        END-IF
+023510     END-IF.
+023610
+023710     IF PPS-RTC = 00
+023810        IF (B-DOB-DATE = ZERO) OR (B-DOB-DATE NOT NUMERIC)
+023910           MOVE 54                     TO PPS-RTC
+024010        END-IF
+024110     END-IF.
+024210
+024310     IF PPS-RTC = 00
+024410        IF (B-PATIENT-WGT = 0) OR (B-PATIENT-WGT NOT NUMERIC)
+024510           MOVE 55                     TO PPS-RTC
+024610        END-IF
+024710     END-IF.
+024810
+024910     IF PPS-RTC = 00
+025010        IF (B-PATIENT-HGT = 0) OR (B-PATIENT-HGT NOT NUMERIC)
+025110           MOVE 56                     TO PPS-RTC
+025210        END-IF
+025310     END-IF.
+025410
+025510     IF PPS-RTC = 00
+025610        IF B-REV-CODE  = '0821' OR '0831' OR '0841' OR '0851'
+025710                                OR '0880' OR '0881'
+025810           NEXT SENTENCE
+025910        ELSE
+026010           MOVE 57                     TO PPS-RTC
+026110        END-IF
+026210     END-IF.
+026310
+026410     IF PPS-RTC = 00
+026430        PERFORM 1050-EDIT-COND-CODES
+026810     END-IF.
+026910
+027010     IF PPS-RTC = 00
+027110        IF B-PATIENT-HGT > 300.00
+027210           MOVE 71                     TO PPS-RTC
+027310        END-IF
+027410     END-IF.
+027510
+027610     IF PPS-RTC = 00
+027710        IF B-PATIENT-WGT > 500.00
+027810           MOVE 72                     TO PPS-RTC
+027910        END-IF
+028010     END-IF.
+028110
+028210     IF PPS-RTC = 00
+028310        PERFORM 1200-CALC-AGE
+028410     END-IF.
+028510/
+028520******************************************************************
+028530***  SCAN EVERY CONDITION CODE ON THE BILL (NOT JUST THE FIRST)***
+028540***  FOR A 73/74 SELF-DIALYSIS-TRAINING INDICATOR.  THE BILL   ***
+028550***  PASSES IF ANY OCCURRENCE IS 73 OR 74, OR IF EVERY         ***
+028560***  OCCURRENCE SCANNED IS BLANK (INCLUDING B-COND-CODE-CNT    ***
+028563***  = ZERO, I.E. NO CONDITION CODES AT ALL).  ONLY A BILL     ***
+028566***  WITH AT LEAST ONE NON-BLANK CODE AND NO 73/74 ANYWHERE    ***
+028569***  AMONG THEM FAILS THE EDIT -- AN UNRELATED CODE IN ANOTHER ***
+028572***  OCCURRENCE (E.G. '01') DOES NOT BY ITSELF REJECT THE BILL.***
+028575******************************************************************
+028580 1050-EDIT-COND-CODES.
+028590
+028600     MOVE 'N'                          TO W-COND-CODE-FOUND-SW.
+028605     MOVE 'N'                          TO W-COND-CODE-NONBLANK-SW.
+028610
+028620     PERFORM 1060-CHECK-ONE-COND-CODE THRU 1060-EXIT
+028630         VARYING W-CC-SUB FROM 1 BY 1
+028640         UNTIL W-CC-SUB > B-COND-CODE-CNT
+028645            OR W-CC-SUB > 12
+028648            OR W-COND-CODE-FOUND.
+028660
+028670     IF W-COND-CODE-HAS-NONBLANK
+028675        AND NOT W-COND-CODE-FOUND
+028680        MOVE 58                        TO PPS-RTC
+028690     END-IF.
 028700
-028800******************************************************************
-028900***  SET AGE ADJUSTMENT FACTOR                                 ***
-029000******************************************************************
-029100
-029200     IF H-PATIENT-AGE < 18
-029300        MOVE 1.620                     TO H-AGE-FACTOR
-029400     ELSE
-029500        IF H-PATIENT-AGE > 17 AND H-PATIENT-AGE < 45
-029600           MOVE 1.223                  TO H-AGE-FACTOR
-029700        ELSE
-029800           IF H-PATIENT-AGE > 44 AND H-PATIENT-AGE < 60
-029900              MOVE 1.055               TO H-AGE-FACTOR
-030000           ELSE
-030100              IF H-PATIENT-AGE > 59 AND H-PATIENT-AGE < 70
-030200                 MOVE 1.000            TO H-AGE-FACTOR
-030300              ELSE
-030400                 IF H-PATIENT-AGE > 69 AND H-PATIENT-AGE < 80
-030500                    MOVE 1.094         TO H-AGE-FACTOR
-030600                 ELSE
-030700                    IF H-PATIENT-AGE > 79
-030800                       MOVE 1.174      TO H-AGE-FACTOR
-030900                    END-IF
-031000                 END-IF
-031100              END-IF
-031200           END-IF
-031300        END-IF
-031400     END-IF.
+028710 1060-CHECK-ONE-COND-CODE.
+028720
+028730     IF B-COND-CODE (W-CC-SUB) = '73' OR '74'
+028735        SET W-COND-CODE-FOUND          TO TRUE
+028738     ELSE
+028742        IF B-COND-CODE (W-CC-SUB) NOT = SPACES
+028746           SET W-COND-CODE-HAS-NONBLANK TO TRUE
+028750        END-IF
+028754     END-IF.
+028760
+028770 1060-EXIT.
+028780     EXIT.
+028790/
+028800 1200-CALC-AGE.
+028810******************************************************************
+028910***  CALCULATE PATIENT AGE                                     ***
+029010******************************************************************
+029110
+029210     COMPUTE H-PATIENT-AGE = B-THRU-CCYY - B-DOB-CCYY.
+029310
+029410     IF B-DOB-MM > B-THRU-MM
+029510        COMPUTE H-PATIENT-AGE = H-PATIENT-AGE - 1
+029610     END-IF.
+029710
+029810******************************************************************
+029910***  SET AGE ADJUSTMENT FACTOR (TABLE-DRIVEN - SEE             ***
+029960***  AGE-FACTOR-TABLE ABOVE IN WORKING-STORAGE)                ***
+030010******************************************************************
+030110
+030120     MOVE 'N'                          TO W-AGE-FACTOR-FOUND-SW.
+030130
+030140     PERFORM 1210-FIND-AGE-FACTOR THRU 1210-EXIT
+030150         VARYING W-AGE-SUB FROM 1 BY 1
+030160         UNTIL W-AGE-SUB > 6 OR W-AGE-FACTOR-FOUND.
+030170/
+030180 1210-FIND-AGE-FACTOR.
+030190
+030200     IF H-PATIENT-AGE >= AGE-BAND-LOW (W-AGE-SUB)
+030210        AND H-PATIENT-AGE <= AGE-BAND-HIGH (W-AGE-SUB)
+030220        SET W-AGE-FACTOR-FOUND         TO TRUE
+030230        MOVE AGE-BAND-FACTOR (W-AGE-SUB) TO H-AGE-FACTOR
+030240     END-IF.
+030250
+030260 1210-EXIT.
+030270     EXIT.
+030280/
+032610******************************************************************
+032710***  ASSEMBLE PPS PRICING VARIABLES                            ***
+032810******************************************************************
+032910 2000-ASSEMBLE-PPS-VARIABLES.
+033010
+033110     MOVE NAT-LABOR-PCT                TO PPS-NAT-LABOR-PCT.
+033210     MOVE NAT-NONLABOR-PCT             TO PPS-NAT-NONLABOR-PCT.
+033310
+033410******************************************************************
+033510***  BODY SURFACE AREA (MOSTELLER) AND BODY MASS INDEX         ***
+033610******************************************************************
+033710     COMPUTE H-BSA ROUNDED =
+033810        ((B-PATIENT-HGT * B-PATIENT-WGT) / 3600) ** 0.5.
+033910
+034010     COMPUTE H-BSA-FACTOR ROUNDED =
+034110        (H-BSA / NAT-AVG-BSA) ** 0.5.
+034210
+034310     COMPUTE H-BMI ROUNDED =
+034410        (B-PATIENT-WGT / (B-PATIENT-HGT * B-PATIENT-HGT)) * 703.
+034510
+034610     IF H-BMI < LOW-BMI-THRESHOLD
+034710        COMPUTE H-BMI-FACTOR ROUNDED =
+034810           1 + ((LOW-BMI-THRESHOLD - H-BMI) * LOW-BMI-FACTOR-INCR)
+034910     ELSE
+035010        MOVE 1.0000                    TO H-BMI-FACTOR
+035110     END-IF.
+035210/
+035310******************************************************************
+035410***  CALCULATE THE ESRD PPS PAYMENT                            ***
+035510******************************************************************
+035610 3000-CALC-PAYMENT.
+035710
+035810     COMPUTE W-WAGE-ADJ-FACTOR ROUNDED =
+035820        (PPS-NAT-LABOR-PCT * PPS-WAGE-ADJ-RATE)
+035830             + PPS-NAT-NONLABOR-PCT.
+035910
+036010     COMPUTE W-CASE-MIX-FACTOR ROUNDED =
+036020        H-AGE-FACTOR * H-BSA-FACTOR * H-BMI-FACTOR * H-DRUG-ADDON.
+036110
+036210     COMPUTE W-CASE-MIX-ADJ-AMT ROUNDED =
+036220        PPS-PER-TX-BASE-RATE * W-CASE-MIX-FACTOR
+036230             * PPS-BDGT-NEUT-RATE.
+036310
+036410     COMPUTE H-ESRD-FAC-RATE ROUNDED =
+036510        PPS-PER-TX-BASE-RATE * W-WAGE-ADJ-FACTOR.
+036610
+036810     COMPUTE H-WAGE-ADJ-PYMT-AMT ROUNDED =
+036910        W-CASE-MIX-ADJ-AMT * W-WAGE-ADJ-FACTOR.
+037110
+037210     IF W-CASE-MIX-FACTOR > OUTLIER-CASE-MIX-THRESHOLD
+037310        AND H-WAGE-ADJ-PYMT-AMT > H-ESRD-FAC-RATE
+037410        COMPUTE H-FIXED-LOSS-AMT ROUNDED =
+037510           (H-WAGE-ADJ-PYMT-AMT - H-ESRD-FAC-RATE) *
+037610            OUTLIER-LOSS-SHARE-PCT
+037710     ELSE
+037810        MOVE ZEROS                     TO H-FIXED-LOSS-AMT
+037910     END-IF.
+038010
+038110     COMPUTE H-PYMT-AMT ROUNDED =
+038210        H-WAGE-ADJ-PYMT-AMT + H-FIXED-LOSS-AMT.
+038310/
+038410******************************************************************
+038510***  MOVE FINAL RESULTS TO THE CALLER'S PPS-DATA-ALL AREA      ***
+038610******************************************************************
+038710 9000-MOVE-RESULTS.
+038810
+038910     MOVE H-PYMT-AMT                   TO PPS-PAYMENT-AMT.
+039010
+039060     PERFORM 9100-MOVE-PPS-COMPONENTS.
+039410
+039420* HOLD-PPS-COMPONENTS IS RETURNED FOR EVERY BILL (SEE 8/01/09
+039430* NOTE ABOVE), NOT ONLY WHEN B-IS-TEST-CASE IS SET, SO THE
+039440* MASTER DRIVER ALWAYS HAS THE FULL AUDIT DETAIL TO EXTRACT.
+039510 9100-MOVE-PPS-COMPONENTS.
+039610
+039710     MOVE H-PYMT-AMT             TO PPS-PC-H-PYMT-AMT.
+039810     MOVE H-WAGE-ADJ-PYMT-AMT    TO PPS-PC-H-WAGE-ADJ-PYMT-AMT.
+039910     MOVE H-FIXED-LOSS-AMT       TO PPS-PC-H-FIXED-LOSS-AMT.
+040010     MOVE H-ESRD-FAC-RATE        TO PPS-PC-H-ESRD-FAC-RATE.
+040110     MOVE H-PATIENT-AGE          TO PPS-PC-H-PATIENT-AGE.
+040210     MOVE H-AGE-FACTOR           TO PPS-PC-H-AGE-FACTOR.
+040310     MOVE H-BSA                  TO PPS-PC-H-BSA.
+040410     MOVE H-BSA-FACTOR           TO PPS-PC-H-BSA-FACTOR.
+040510     MOVE H-BMI                  TO PPS-PC-H-BMI.
+040610     MOVE H-BMI-FACTOR           TO PPS-PC-H-BMI-FACTOR.
+040710     MOVE H-DRUG-ADDON           TO PPS-PC-H-DRUG-ADDON.
