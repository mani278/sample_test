@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCAL060.
+000300*AUTHOR.     DICP BATCH SUPPORT.
+000400*INSTALLATION. CMS.
+000500*DATE-WRITTEN.  JANUARY 2009.
+000600*DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   ESCAL060  -  ESRD PPS BATCH RECONCILIATION / CONTROL TOTAL   *
+001000*                REPORT                                         *
+001100*                                                                *
+001200*   READS THE PRICED-CLAIM EXTRACT PRODUCED BY THE MASTER        *
+001300*   DRIVER FOR A RUN OF ESCAL056 AND PRODUCES A SINGLE CONTROL   *
+001400*   TOTAL REPORT SHOWING, FOR EACH PPS-RTC VALUE, THE NUMBER OF  *
+001500*   CLAIMS AND THE TOTAL PAYMENT AMOUNT.  THIS GIVES OPERATIONS  *
+001600*   A RUN-LEVEL VIEW OF HOW MANY CLAIMS PRICED CLEAN (RTC 00)    *
+001700*   VERSUS HOW MANY REJECTED AND WHY, WITHOUT HAVING TO GREP     *
+001800*   CLAIM-BY-CLAIM OUTPUT.                                       *
+001900*                                                                *
+002000*   MODIFICATION HISTORY                                        *
+002100*   DATE      BY     DESCRIPTION                                *
+002200*   --------  -----  ---------------------------------------    *
+002300*   01/05/09  DICP   ORIGINAL PROGRAM.                          *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.            IBM-Z990.
+002800 OBJECT-COMPUTER.            ITTY-BITTY-MACHINE-CORPORATION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CLAIM-EXTRACT-FILE    ASSIGN TO CLMEXTR
+003200                                  ORGANIZATION IS SEQUENTIAL.
+003300
+003400     SELECT RECON-REPORT-FILE     ASSIGN TO RCNRPT
+003500                                  ORGANIZATION IS SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CLAIM-EXTRACT-FILE
+004000     RECORDING MODE IS F.
+004100 COPY PPSEXTCPY.
+004200*COPY "PPSEXTCPY.CPY".
+004300
+004400 FD  RECON-REPORT-FILE
+004500     RECORDING MODE IS F.
+004600 01  RECON-REPORT-LINE              PIC X(80).
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  W-STORAGE-REF                  PIC X(46)  VALUE
+005000     'ESCAL060      - W O R K I N G   S T O R A G E'.
+005100
+005200 01  W-EOF-SW                       PIC X(01)  VALUE 'N'.
+005300     88  W-END-OF-FILE                  VALUE 'Y'.
+005400
+005500 01  W-FOUND-SW                     PIC X(01).
+005600     88  W-RTC-FOUND                    VALUE 'Y'.
+005700
+005800 01  W-TOTAL-CLAIM-COUNT            PIC 9(07) VALUE ZERO.
+005900 01  W-TOTAL-PYMT-AMT               PIC 9(09)V9(02) VALUE ZERO.
+006000
+006100******************************************************************
+006200*  RTC CODE TABLE - ONE ENTRY PER REPORTABLE PPS-RTC VALUE       *
+006300******************************************************************
+006400 01  RTC-CODE-VALUES.
+006500     05  FILLER                     PIC 9(02) VALUE 00.
+006600     05  FILLER                     PIC 9(02) VALUE 52.
+006700     05  FILLER                     PIC 9(02) VALUE 53.
+006800     05  FILLER                     PIC 9(02) VALUE 54.
+006900     05  FILLER                     PIC 9(02) VALUE 55.
+007000     05  FILLER                     PIC 9(02) VALUE 56.
+007100     05  FILLER                     PIC 9(02) VALUE 57.
+007200     05  FILLER                     PIC 9(02) VALUE 58.
+007300     05  FILLER                     PIC 9(02) VALUE 71.
+007400     05  FILLER                     PIC 9(02) VALUE 72.
+007500
+007600 01  RTC-CODE-TABLE REDEFINES RTC-CODE-VALUES.
+007700     05  RTC-CODE-ENTRY             PIC 9(02)
+007800                                     OCCURS 10 TIMES.
+007900
+008000 01  RTC-STATS-TABLE.
+008100     05  RTC-STATS                  OCCURS 10 TIMES.
+008200         10  RTC-CLAIM-COUNT        PIC 9(07) VALUE ZERO.
+008300         10  RTC-PYMT-TOTAL         PIC 9(09)V9(02) VALUE ZERO.
+008400
+008500 01  W-OTHER-RTC-COUNT              PIC 9(07) VALUE ZERO.
+008600 01  W-OTHER-RTC-PYMT-TOTAL         PIC 9(09)V9(02) VALUE ZERO.
+008700
+008800 01  W-SUB                          PIC 9(02).
+008900
+009000******************************************************************
+009100*  REPORT LINE LAYOUTS                                          *
+009200******************************************************************
+009300 01  RPT-HEADING-LINE-1.
+009400     05  FILLER                     PIC X(35) VALUE
+009500         'ESCAL056 RUN RECONCILIATION REPORT'.
+009600     05  FILLER                     PIC X(45) VALUE SPACES.
+009700
+009800 01  RPT-HEADING-LINE-2.
+009900     05  FILLER                     PIC X(10) VALUE 'PPS-RTC'.
+010000     05  FILLER                     PIC X(16) VALUE 'CLAIM COUNT'.
+010100     05  FILLER                PIC X(18) VALUE 'TOTAL PYMT AMT'.
+010200     05  FILLER                PIC X(36) VALUE SPACES.
+010300
+010400 01  RPT-DETAIL-LINE.
+010500     05  RPT-RTC                    PIC 9(02).
+010600     05  FILLER                     PIC X(06) VALUE SPACES.
+010700     05  RPT-CLAIM-COUNT            PIC ZZZ,ZZ9.
+010800     05  FILLER                     PIC X(09) VALUE SPACES.
+010900     05  RPT-PYMT-TOTAL             PIC ZZZ,ZZZ,ZZ9.99.
+011000     05  FILLER                     PIC X(30) VALUE SPACES.
+011100
+011200 01  RPT-TOTAL-LINE.
+011300     05  FILLER                     PIC X(08) VALUE 'TOTALS'.
+011400     05  FILLER                     PIC X(02) VALUE SPACES.
+011500     05  RPT-TOT-CLAIM-COUNT        PIC ZZZ,ZZ9.
+011600     05  FILLER                     PIC X(09) VALUE SPACES.
+011700     05  RPT-TOT-PYMT-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+011800     05  FILLER                     PIC X(30) VALUE SPACES.
+011900
+012000 PROCEDURE DIVISION.
+012100
+012200 0000-MAINLINE.
+012300
+012400     PERFORM 1000-INITIALIZE.
+012500     PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+012600         UNTIL W-END-OF-FILE.
+012700     PERFORM 3000-PRODUCE-REPORT.
+012800     PERFORM 8000-TERMINATE.
+012900     GOBACK.
+013000
+013100 1000-INITIALIZE.
+013200
+013300     OPEN INPUT  CLAIM-EXTRACT-FILE.
+013400     OPEN OUTPUT RECON-REPORT-FILE.
+013500     READ CLAIM-EXTRACT-FILE
+013600         AT END SET W-END-OF-FILE TO TRUE
+013700     END-READ.
+013800
+013900 2000-PROCESS-EXTRACT.
+014000
+014100     PERFORM 2100-FIND-RTC-ENTRY.
+014200
+014300     IF W-RTC-FOUND
+014400        ADD 1                  TO RTC-CLAIM-COUNT (W-SUB)
+014500        ADD PE-PYMT-AMT        TO RTC-PYMT-TOTAL (W-SUB)
+014600     ELSE
+014700        ADD 1                  TO W-OTHER-RTC-COUNT
+014800        ADD PE-PYMT-AMT        TO W-OTHER-RTC-PYMT-TOTAL
+014900     END-IF.
+015000
+015100     ADD 1                      TO W-TOTAL-CLAIM-COUNT.
+015200     ADD PE-PYMT-AMT            TO W-TOTAL-PYMT-AMT.
+015300
+015400     READ CLAIM-EXTRACT-FILE
+015500         AT END SET W-END-OF-FILE TO TRUE
+015600     END-READ.
+015700
+015800 2000-EXIT.
+015900     EXIT.
+016000
+016100 2100-FIND-RTC-ENTRY.
+016200
+016300     MOVE 'N'                   TO W-FOUND-SW.
+016400     MOVE ZERO                  TO W-SUB.
+016500
+016600     PERFORM 2110-COMPARE-RTC-ENTRY THRU 2110-EXIT
+016700         VARYING W-SUB FROM 1 BY 1
+016800         UNTIL W-SUB > 10 OR W-RTC-FOUND.
+016900
+017000 2110-COMPARE-RTC-ENTRY.
+017100
+017200     IF PE-PPS-RTC = RTC-CODE-ENTRY (W-SUB)
+017300        SET W-RTC-FOUND          TO TRUE
+017400     END-IF.
+017500
+017600 2110-EXIT.
+017700     EXIT.
+017800
+017900 3000-PRODUCE-REPORT.
+018000
+018100     WRITE RECON-REPORT-LINE FROM RPT-HEADING-LINE-1.
+018200     WRITE RECON-REPORT-LINE FROM RPT-HEADING-LINE-2.
+018300
+018400     PERFORM 3100-WRITE-RTC-LINE THRU 3100-EXIT
+018500         VARYING W-SUB FROM 1 BY 1
+018600         UNTIL W-SUB > 10.
+018700
+018800     IF W-OTHER-RTC-COUNT > ZERO
+018900        MOVE 99                 TO RPT-RTC
+019000        MOVE W-OTHER-RTC-COUNT  TO RPT-CLAIM-COUNT
+019100        MOVE W-OTHER-RTC-PYMT-TOTAL
+019200                                TO RPT-PYMT-TOTAL
+019300        WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE
+019400     END-IF.
+019500
+019600     MOVE W-TOTAL-CLAIM-COUNT   TO RPT-TOT-CLAIM-COUNT.
+019700     MOVE W-TOTAL-PYMT-AMT      TO RPT-TOT-PYMT-TOTAL.
+019800     WRITE RECON-REPORT-LINE FROM RPT-TOTAL-LINE.
+019900
+020000 3100-WRITE-RTC-LINE.
+020100
+020200     MOVE RTC-CODE-ENTRY (W-SUB)     TO RPT-RTC.
+020300     MOVE RTC-CLAIM-COUNT (W-SUB)    TO RPT-CLAIM-COUNT.
+020400     MOVE RTC-PYMT-TOTAL (W-SUB)     TO RPT-PYMT-TOTAL.
+020500     WRITE RECON-REPORT-LINE FROM RPT-DETAIL-LINE.
+020600
+020700 3100-EXIT.
+020800     EXIT.
+020900
+021000 8000-TERMINATE.
+021100
+021200     CLOSE CLAIM-EXTRACT-FILE.
+021300     CLOSE RECON-REPORT-FILE.
