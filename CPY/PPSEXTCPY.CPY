@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PPSEXTCPY  -  ESRD PPS PRICED-CLAIM EXTRACT RECORD LAYOUT   *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN BY ESCAL056 ITSELF, VIA               *
+000600*    0080-WRITE-CLAIM-EXTRACT, FOR EVERY BILL IT PRICES (PAID    *
+000700*    OR REJECTED).  THE RECORD CARRIES THE PPS-RTC AND THE FULL  *
+000800*    SET OF HOLD-PPS-COMPONENTS ALREADY PASSED BACK IN           *
+000900*    PPS-OTHER-DATA SO DOWNSTREAM BATCH REPORTING                *
+001000*    (RECONCILIATION, EXCEPTION, AUDIT, OUTLIER) NEVER HAS TO    *
+001050*    RE-PRICE A CLAIM TO EXPLAIN IT.                             *
+001100*                                                                *
+001200******************************************************************
+001300 01  PPS-EXTRACT-RECORD.
+001400     05  PE-PROVIDER-NO             PIC X(06).
+001500     05  PE-BILL-NUMBER             PIC X(08).
+001600     05  PE-PPS-RTC                 PIC 9(02).
+001700     05  PE-CALC-VERS-CD            PIC X(05).
+001800     05  PE-PYMT-AMT                PIC 9(07)V9(02).
+001900     05  PE-WAGE-ADJ-PYMT-AMT       PIC 9(07)V9(02).
+002000     05  PE-FIXED-LOSS-AMT          PIC 9(07)V9(02).
+002100     05  PE-ESRD-FAC-RATE           PIC 9(07)V9(02).
+002200     05  PE-PATIENT-AGE             PIC 9(03).
+002300     05  PE-AGE-FACTOR              PIC 9(01)V9(03).
+002400     05  PE-BSA                     PIC 9(03)V9(04).
+002500     05  PE-BSA-FACTOR              PIC 9(01)V9(04).
+002600     05  PE-BMI                     PIC 9(03)V9(04).
+002700     05  PE-BMI-FACTOR              PIC 9(01)V9(04).
+002800     05  PE-DRUG-ADDON              PIC 9(01)V9(04).
+002900     05  FILLER                     PIC X(20).
