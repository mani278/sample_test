@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*                                                                *
+000300*    WAGECPY  -  CBSA/MSA WAGE INDEX RATE LINKAGE LAYOUT         *
+000400*                                                                *
+000500*    THE MASTER DRIVER RESOLVES THE FACILITY'S CBSA/MSA WAGE     *
+000600*    INDEX AND PASSES IT TO THE PRICER IN THIS RECORD.           *
+000700*                                                                *
+000800******************************************************************
+000900 01  WAGE-NEW-RATE-RECORD.
+001000     05  W-CBSA-CODE                PIC X(05).
+001100     05  W-NEW-RATE1-RECORD         PIC 9(01)V9(04).
+001200     05  W-NEW-RATE2-RECORD         PIC 9(01)V9(04).
