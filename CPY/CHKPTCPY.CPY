@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CHKPTCPY  -  ESCAL056 CHECKPOINT RECORD LAYOUT               *
+000400*                                                                *
+000500*    WRITTEN EVERY CHECKPOINT-INTERVAL BILLS SO A RUN THAT        *
+000600*    ABENDS PARTWAY THROUGH CAN TELL OPERATIONS WHERE IT LEFT     *
+000700*    OFF.  THE CLAIMS FILE ITSELF IS OWNED BY THE MASTER DRIVER,  *
+000800*    NOT ESCAL056, SO RESTART POSITIONING OF THAT FILE IS A       *
+000900*    DRIVER/JCL CONCERN -- THIS RECORD ONLY CARRIES THE LAST      *
+001000*    BILL THIS PROGRAM SUCCESSFULLY PRICED.                       *
+001100*                                                                *
+001200******************************************************************
+001300 01  CHECKPOINT-RECORD.
+001400     05  CP-PROVIDER-NO             PIC X(06).
+001500     05  CP-BILL-NUMBER             PIC X(08).
+001600     05  CP-BILL-COUNT              PIC 9(07).
+001700     05  FILLER                     PIC X(20).
