@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    RATEPCPY  -  ESRD PPS ANNUAL RATE PARAMETER RECORD LAYOUT   *
+000400*                                                                *
+000500*    ONE RECORD PER RATE YEAR.  CARRIES THE HANDFUL OF RATES     *
+000600*    CMS PUBLISHES EVERY JANUARY SO THEY CAN BE UPDATED WITHOUT  *
+000700*    A RECOMPILE/REDEPLOY OF ESCAL056.                           *
+000800*                                                                *
+000900******************************************************************
+001000 01  RATE-PARM-RECORD.
+001100     05  RP-RATE-YEAR               PIC 9(04).
+001200     05  RP-DRUG-ADDON              PIC 9(01)V9(04).
+001300     05  RP-MSA-BLEND-PCT           PIC 9(01)V9(02).
+001400     05  RP-CBSA-BLEND-PCT          PIC 9(01)V9(02).
+001500     05  RP-NAT-LABOR-PCT           PIC 9(01)V9(05).
+001600     05  RP-NAT-NONLABOR-PCT        PIC 9(01)V9(05).
+001700     05  RP-CASE-MIX-BDGT-NEUT-FCTR PIC 9(01)V9(04).
+001800     05  FILLER                     PIC X(30).
