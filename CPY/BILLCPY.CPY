@@ -0,0 +1,63 @@
+000100******************************************************************
+000200*                                                                *
+000300*    BILLCPY  -  ESRD PPS BILL/PAYMENT LINKAGE LAYOUT            *
+000400*                                                                *
+000500*    CONTAINS THE BILL DATA PASSED INTO THE PRICER BY THE        *
+000600*    MASTER DRIVER, THE TEST-CASE INDICATOR, AND THE PPS         *
+000700*    RESULT DATA PASSED BACK TO THE CALLER.                      *
+000800*                                                                *
+000900******************************************************************
+001000 01  BILL-NEW-DATA.
+001100     05  PROVIDER-INFORMATION.
+001200         10  P-PROVIDER-NO          PIC X(06).
+001300         10  P-PROV-TYPE            PIC X(02).
+001400         10  P-SPEC-PYMT-IND        PIC X(01).
+001500         10  P-CBSA-CODE            PIC X(05).
+001600     05  BILL-INFORMATION.
+001700         10  B-BILL-NUMBER          PIC X(08).
+001800         10  B-DOB-DATE             PIC 9(08).
+001900         10  B-DOB-DATE-R REDEFINES B-DOB-DATE.
+002000             15  B-DOB-CCYY         PIC 9(04).
+002100             15  B-DOB-MM           PIC 9(02).
+002200             15  B-DOB-DD           PIC 9(02).
+002300         10  B-THRU-DATE            PIC 9(08).
+002400         10  B-THRU-DATE-R REDEFINES B-THRU-DATE.
+002500             15  B-THRU-CCYY        PIC 9(04).
+002600             15  B-THRU-MM          PIC 9(02).
+002700             15  B-THRU-DD          PIC 9(02).
+002800         10  B-PATIENT-WGT          PIC 9(03)V9(01).
+002900         10  B-PATIENT-HGT          PIC 9(03)V9(01).
+003000         10  B-REV-CODE             PIC X(04).
+003100         10  B-COND-CODE-CNT        PIC 9(02).
+003200         10  B-COND-CODE            PIC X(02)
+003300                                     OCCURS 12 TIMES.
+003400
+003500 01  BILL-DATA-TEST.
+003600     05  B-TEST-CASE-IND            PIC X(01).
+003700         88  B-IS-TEST-CASE             VALUE 'Y'.
+003800
+003900******************************************************************
+004000*   PPS-DATA-ALL  -  RESULT / COMPONENT DATA RETURNED TO CALLER  *
+004100******************************************************************
+004200 01  PPS-DATA-ALL.
+004300     05  PPS-RTC                    PIC 9(02).
+004400     05  PPS-CALC-VERS-CD           PIC X(05).
+004500     05  PPS-PAYMENT-AMT            PIC 9(07)V9(02).
+004600     05  PPS-NAT-LABOR-PCT          PIC 9(01)V9(05).
+004700     05  PPS-NAT-NONLABOR-PCT       PIC 9(01)V9(05).
+004800     05  PPS-WAGE-ADJ-RATE          PIC 9(01)V9(04).
+004900     05  PPS-BDGT-NEUT-RATE         PIC 9(01)V9(04).
+005000     05  MSA-WAGE-AMT               PIC 9(01)V9(04).
+005100     05  MSA-ADJ-YEAR-AMT           PIC 9(01)V9(04).
+005200     05  PPS-OTHER-DATA.
+005300         10  PPS-PC-H-PYMT-AMT           PIC 9(07)V9(02).
+005400         10  PPS-PC-H-WAGE-ADJ-PYMT-AMT  PIC 9(07)V9(02).
+005500         10  PPS-PC-H-FIXED-LOSS-AMT     PIC 9(07)V9(02).
+005600         10  PPS-PC-H-ESRD-FAC-RATE      PIC 9(07)V9(02).
+005700         10  PPS-PC-H-PATIENT-AGE        PIC 9(03).
+005800         10  PPS-PC-H-AGE-FACTOR         PIC 9(01)V9(03).
+005900         10  PPS-PC-H-BSA                PIC 9(03)V9(04).
+006000         10  PPS-PC-H-BSA-FACTOR         PIC 9(01)V9(04).
+006100         10  PPS-PC-H-BMI                PIC 9(03)V9(04).
+006200         10  PPS-PC-H-BMI-FACTOR         PIC 9(01)V9(04).
+006300         10  PPS-PC-H-DRUG-ADDON         PIC 9(01)V9(04).
