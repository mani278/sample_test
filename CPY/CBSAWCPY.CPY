@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CBSAWCPY  -  CBSA/MSA WAGE INDEX REFERENCE FILE RECORD      *
+000400*                                                                *
+000500*    ONE RECORD PER CBSA (OR MSA, FOR THE PRE-CBSA YEARS) WITH   *
+000600*    ITS CURRENT WAGE INDEX.  THE FILE IS MAINTAINED IN          *
+000700*    ASCENDING CBSA CODE SEQUENCE SO ESCAL056 CAN SEARCH ALL     *
+000800*    THE IN-MEMORY TABLE IT BUILDS FROM IT.                      *
+000900*                                                                *
+001000******************************************************************
+001100 01  CBSA-WAGE-RECORD.
+001200     05  CW-CBSA-CODE               PIC X(05).
+001300     05  CW-WAGE-INDEX              PIC 9(01)V9(04).
+001400     05  FILLER                     PIC X(20).
